@@ -0,0 +1,13 @@
+      * GAMELOG.cpy
+      * Record layout for the GAMELOG audit file - one record is
+      * written per finished game so results survive past STOP RUN.
+       01 GameLogRecord.
+           02 GL-Date PIC X(08).
+           02 GL-Time PIC X(08).
+           02 GL-Player1-Name PIC X(20).
+           02 GL-Player2-Name PIC X(20).
+           02 GL-Board PIC X(09).
+           02 GL-Outcome PIC 9(01).
+               88 GL-Player1Win VALUE 1.
+               88 GL-Player2Win VALUE 2.
+               88 GL-Stalemate VALUE 3.
