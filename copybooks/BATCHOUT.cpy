@@ -0,0 +1,9 @@
+      * BATCHOUT.cpy
+      * Record layout for the BATCHOUT results file - one record per
+      * game processed by ttbatch, giving the final outcome.
+       01 BatchOutRecord.
+           02 BO-Game-Id PIC X(10).
+           02 BO-Outcome PIC 9(01).
+               88 BO-Player1Win VALUE 1.
+               88 BO-Player2Win VALUE 2.
+               88 BO-Stalemate VALUE 3.
