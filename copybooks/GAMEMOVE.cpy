@@ -0,0 +1,9 @@
+      * GAMEMOVE.cpy
+      * Record layout for the MOVES batch input file - one record per
+      * recorded move: which game, which player, which cell.
+       01 MovesRecord.
+           02 MV-Game-Id PIC X(10).
+           02 MV-Player PIC 9(01).
+               88 MV-ValidPlayer VALUE 1 2.
+           02 MV-Cell PIC 9(02).
+               88 MV-ValidCell VALUE 1 THRU 9.
