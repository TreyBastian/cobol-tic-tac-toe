@@ -0,0 +1,4 @@
+      * LEADRPT.cpy
+      * Record layout for the LEADRPT print file - the formatted
+      * leaderboard report suitable for routing to a printer.
+       01 LeaderRptRecord PIC X(80).
