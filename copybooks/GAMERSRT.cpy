@@ -0,0 +1,7 @@
+      * GAMERSRT.cpy
+      * Record layout for the RESTART checkpoint file - one record per
+      * accepted move so a killed session can be replayed back in.
+       01 RestartRecord.
+           02 RS-Move-Num PIC 9(02).
+           02 RS-Player PIC 9(01).
+           02 RS-Cell PIC 9(02).
