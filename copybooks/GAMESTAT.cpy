@@ -0,0 +1,7 @@
+      * GAMESTAT.cpy
+      * Record layout for the STATS running-totals file - one record
+      * carrying the win/loss/stalemate tally across program runs.
+       01 GameStatsRecord.
+           02 GS-Player1-Wins PIC 9(05).
+           02 GS-Player2-Wins PIC 9(05).
+           02 GS-Stalemates PIC 9(05).
