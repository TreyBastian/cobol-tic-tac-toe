@@ -0,0 +1,4 @@
+      * SCORECRD.cpy
+      * Record layout for the SCORECARD print file - a formatted,
+      * one-page-per-game report suitable for routing to a printer.
+       01 ScoreCardRecord PIC X(80).
