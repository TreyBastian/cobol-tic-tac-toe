@@ -0,0 +1,20 @@
+      * GAMECFG.cpy
+      * Shared board-setup values for the 3x3 magic-square layout used
+      * by both the interactive game and the batch driver, so the
+      * layout lives in one place instead of as separate hardcoded
+      * MOVE statements in each program's Setup logic.
+       01 GameConfig.
+           02 GC-Board-Size PIC 9(02) VALUE 09.
+           02 GC-Win-Length PIC 9(01) VALUE 03.
+           02 GC-Magic-Scores.
+               03 FILLER PIC 9 VALUE 2.
+               03 FILLER PIC 9 VALUE 7.
+               03 FILLER PIC 9 VALUE 6.
+               03 FILLER PIC 9 VALUE 9.
+               03 FILLER PIC 9 VALUE 5.
+               03 FILLER PIC 9 VALUE 1.
+               03 FILLER PIC 9 VALUE 4.
+               03 FILLER PIC 9 VALUE 3.
+               03 FILLER PIC 9 VALUE 8.
+           02 GC-Magic-Score-Tbl REDEFINES GC-Magic-Scores
+               PIC 9 OCCURS 9 TIMES.
