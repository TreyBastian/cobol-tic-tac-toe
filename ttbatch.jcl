@@ -0,0 +1,15 @@
+//TTBATCH  JOB (ACCTNO),'TREY BASTIAN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs the Tic Tac Toe batch driver (TTBATCH) against a queued
+//* deck of recorded games in the MOVES data set and produces one
+//* outcome record per game in the BATCHOUT data set.
+//*
+//TTT      EXEC PGM=TTBATCH
+//STEPLIB  DD DSN=TTT.LOADLIB,DISP=SHR
+//MOVES    DD DSN=TTT.PROD.MOVES,DISP=SHR
+//BATCHOUT DD DSN=TTT.PROD.BATCHOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
