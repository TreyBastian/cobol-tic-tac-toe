@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ttbatch.
+       AUTHOR. Trey Bastian.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Moves-File ASSIGN TO MOVES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MovesFileStatus.
+
+           SELECT BatchOut-File ASSIGN TO BATCHOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BatchOutFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Moves-File.
+           COPY GAMEMOVE.
+
+       FD  BatchOut-File.
+           COPY BATCHOUT.
+
+       WORKING-STORAGE SECTION.
+       COPY GAMECFG.
+
+       01 MovesFileStatus PIC XX VALUE SPACES.
+       01 BatchOutFileStatus PIC XX VALUE SPACES.
+       01 EndOfMoves PIC 9 VALUE 0.
+           88 NoMoreMoves VALUE 1.
+       01 CurrentGameId PIC X(10) VALUE SPACES.
+
+       01 Player.
+         02 Player1.
+             03 Turn PIC 9 value 1.
+         02 Player2.
+             03 Turn PIC 9 VALUE ZEROS.
+         02 Won PIC 9 VALUE ZERO.
+               88 Player1Win VALUE 1.
+               88 Player2Win VALUE 2.
+               88 Stalemate VALUE 3.
+
+       01 Board OCCURS 9 TIMES.
+          02 State PIC X VALUE "N".
+          02 Score PIC 9 VALUE ZEROS.
+
+       01 TMP PIC 99 VALUE 0.
+       01 TMP2 PIC 99 VALUE 0.
+       01 TMP3 PIC 99 VALUE 0.
+       01 TMP4 PIC 99 VALUE 0.
+       01 BoardHasBlanks PIC 9 VALUE 0.
+       01 GamesProcessed PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+         Intro SECTION.
+           DISPLAY "Trey's Dev Shed Tic Tac Toe - Batch Mode".
+
+         Setup SECTION.
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > GC-Board-Size
+             MOVE GC-Magic-Score-Tbl(TMP) TO Score OF Board(TMP)
+           END-PERFORM.
+
+           OPEN INPUT Moves-File
+           OPEN OUTPUT BatchOut-File
+           IF BatchOutFileStatus NOT = "00"
+             DISPLAY "Unable to open BATCHOUT - status "
+               BatchOutFileStatus
+             STOP RUN
+           END-IF
+
+           IF MovesFileStatus = "00"
+             READ Moves-File
+             IF MovesFileStatus NOT = "00"
+               SET NoMoreMoves TO TRUE
+             END-IF
+           ELSE
+             SET NoMoreMoves TO TRUE
+           END-IF
+
+         Game SECTION.
+           PERFORM UNTIL NoMoreMoves
+
+             MOVE MV-Game-Id TO CurrentGameId
+             MOVE 1 TO Turn OF Player1
+             MOVE 0 TO Turn OF Player2
+             MOVE 0 TO Won
+             PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9
+               MOVE "N" TO State OF Board(TMP)
+             END-PERFORM
+
+             PERFORM UNTIL NoMoreMoves
+               OR MV-Game-Id NOT = CurrentGameId
+               OR Player1Win OR Player2Win OR Stalemate
+
+               IF MV-ValidCell AND MV-ValidPlayer AND
+                 ((MV-Player = 1 AND Turn OF Player1 = 1) OR
+                  (MV-Player = 2 AND Turn OF Player2 = 1))
+                 IF State OF Board(MV-Cell) = "N"
+                   EVALUATE MV-Player
+                     WHEN 1
+                       MOVE "X" TO State OF Board(MV-Cell)
+                       MOVE 0 TO Turn OF Player1
+                       MOVE 1 TO Turn OF Player2
+                     WHEN 2
+                       MOVE "O" TO State OF Board(MV-Cell)
+                       MOVE 1 TO Turn OF Player1
+                       MOVE 0 TO Turn OF Player2
+                   END-EVALUATE
+                 END-IF
+               ELSE
+                 DISPLAY "Skipping invalid move for game " CurrentGameId
+                   " - player " MV-Player " cell " MV-Cell
+               END-IF
+
+      * Check Winners
+               MOVE 0 TO BoardHasBlanks
+               PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9
+                 IF State OF Board(TMP) = "N" THEN
+                   MOVE 1 TO BoardHasBlanks
+                 END-IF
+               END-PERFORM
+
+               PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9 OR
+                 Player1Win OR Player2Win
+                 PERFORM VARYING TMP2 FROM 1 BY 1 UNTIL TMP2 > 9 OR
+                   Player1Win OR Player2Win
+                   PERFORM VARYING TMP3 FROM 1 BY 1 UNTIL TMP3 > 9 OR
+                     Player1Win OR Player2Win
+
+                     IF TMP NOT EQUAL TMP2 AND TMP NOT EQUAL TMP3 AND
+                       TMP2 NOT EQUAL TMP3 THEN
+
+                       ADD Score OF Board(TMP) TO Score OF Board(TMP2)
+                       GIVING TMP4
+                       ADD Score OF Board(TMP3) TO TMP4
+                       IF TMP4 = 15 THEN
+                         EVALUATE 0
+                           WHEN Turn OF Player1
+                             IF State OF Board(TMP) EQUAL "X" AND
+                               State OF Board(TMP2) EQUAL "X" AND
+                               STATE OF BOARD(TMP3) EQUAL "X" THEN
+                               SET Player1Win TO TRUE
+                             END-IF
+                           WHEN Turn OF Player2
+                             IF State OF Board(TMP) EQUAL "O" AND
+                               State OF Board(TMP2) EQUAL "O" AND
+                               STATE OF BOARD(TMP3) EQUAL "O" THEN
+                               SET Player2Win TO TRUE
+                             END-IF
+                         END-EVALUATE
+                       END-IF
+                     END-IF
+                   END-PERFORM
+                 END-PERFORM
+               END-PERFORM
+
+               IF BoardHasBlanks = 0 AND Won = 0 THEN
+                 SET Stalemate TO TRUE
+               END-IF
+
+               READ Moves-File
+               IF MovesFileStatus NOT = "00"
+                 SET NoMoreMoves TO TRUE
+               END-IF
+             END-PERFORM
+
+             MOVE CurrentGameId TO BO-Game-Id
+             MOVE Won TO BO-Outcome
+             WRITE BatchOutRecord
+             ADD 1 TO GamesProcessed
+
+           END-PERFORM.
+
+         Outro SECTION.
+           CLOSE Moves-File
+           CLOSE BatchOut-File
+           DISPLAY GamesProcessed " game(s) processed - see BATCHOUT".
+           STOP RUN.
