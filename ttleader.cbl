@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ttleader.
+       AUTHOR. Trey Bastian.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GameLog-File ASSIGN TO GAMELOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GameLogFileStatus.
+
+           SELECT LeaderRpt-File ASSIGN TO LEADRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LeaderRptFileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GameLog-File.
+           COPY GAMELOG.
+
+       FD  LeaderRpt-File.
+           COPY LEADRPT.
+
+       WORKING-STORAGE SECTION.
+       01 GameLogFileStatus PIC XX VALUE SPACES.
+       01 LeaderRptFileStatus PIC XX VALUE SPACES.
+
+       01 PlayerTable.
+           02 PlayerEntry OCCURS 50 TIMES.
+               03 PT-Name PIC X(20) VALUE SPACES.
+               03 PT-Games PIC 9(05) VALUE ZERO.
+               03 PT-Wins PIC 9(05) VALUE ZERO.
+               03 PT-Losses PIC 9(05) VALUE ZERO.
+               03 PT-Stalemates PIC 9(05) VALUE ZERO.
+       01 PT-Max-Entries PIC 9(03) VALUE 50.
+       01 PlayerCount PIC 9(03) VALUE ZERO.
+
+       01 WorkPlayerName PIC X(20) VALUE SPACES.
+       01 WorkResult PIC 9(01) VALUE ZERO.
+           88 WorkWin VALUE 1.
+           88 WorkLoss VALUE 2.
+           88 WorkStalemate VALUE 3.
+       01 FoundIndex PIC 9(03) VALUE ZERO.
+
+       01 TMP PIC 9(03) VALUE ZERO.
+       01 TMP2 PIC 9(03) VALUE ZERO.
+       01 RankNum PIC 9(03) VALUE ZERO.
+       01 WinPct PIC 999V99 VALUE ZERO.
+
+       01 SwapEntry.
+           02 SwapName PIC X(20).
+           02 SwapGames PIC 9(05).
+           02 SwapWins PIC 9(05).
+           02 SwapLosses PIC 9(05).
+           02 SwapStalemates PIC 9(05).
+
+       01 ReportDetailLine.
+           02 RD-Rank PIC ZZ9.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RD-Name PIC X(20).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RD-Games PIC ZZZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 RD-Wins PIC ZZZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 RD-Losses PIC ZZZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 RD-Stalemates PIC ZZZZ9.
+           02 FILLER PIC X(3) VALUE SPACES.
+           02 RD-WinPct PIC ZZ9.99.
+           02 FILLER PIC X(1) VALUE "%".
+
+       PROCEDURE DIVISION.
+
+         Intro SECTION.
+           DISPLAY "Trey's Dev Shed Tic Tac Toe - Leaderboard Report".
+
+         Setup SECTION.
+           OPEN INPUT GameLog-File
+           OPEN OUTPUT LeaderRpt-File
+           IF LeaderRptFileStatus NOT = "00"
+             DISPLAY "Unable to open LEADRPT - status "
+               LeaderRptFileStatus
+             STOP RUN
+           END-IF
+
+         Game SECTION.
+           IF GameLogFileStatus = "00"
+             READ GameLog-File
+           END-IF
+
+           PERFORM UNTIL GameLogFileStatus NOT = "00"
+
+             MOVE GL-Player1-Name TO WorkPlayerName
+             EVALUATE GL-Outcome
+               WHEN 1 MOVE 1 TO WorkResult
+               WHEN 2 MOVE 2 TO WorkResult
+               WHEN 3 MOVE 3 TO WorkResult
+             END-EVALUATE
+             PERFORM TallyResult
+
+             MOVE GL-Player2-Name TO WorkPlayerName
+             EVALUATE GL-Outcome
+               WHEN 1 MOVE 2 TO WorkResult
+               WHEN 2 MOVE 1 TO WorkResult
+               WHEN 3 MOVE 3 TO WorkResult
+             END-EVALUATE
+             PERFORM TallyResult
+
+             READ GameLog-File
+           END-PERFORM
+
+      * Selection sort, descending by wins, so rank 1 leads the report
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > PlayerCount
+             PERFORM VARYING TMP2 FROM TMP BY 1 UNTIL TMP2 > PlayerCount
+               IF PT-Wins(TMP2) > PT-Wins(TMP)
+                 MOVE PT-Name(TMP) TO SwapName
+                 MOVE PT-Games(TMP) TO SwapGames
+                 MOVE PT-Wins(TMP) TO SwapWins
+                 MOVE PT-Losses(TMP) TO SwapLosses
+                 MOVE PT-Stalemates(TMP) TO SwapStalemates
+
+                 MOVE PT-Name(TMP2) TO PT-Name(TMP)
+                 MOVE PT-Games(TMP2) TO PT-Games(TMP)
+                 MOVE PT-Wins(TMP2) TO PT-Wins(TMP)
+                 MOVE PT-Losses(TMP2) TO PT-Losses(TMP)
+                 MOVE PT-Stalemates(TMP2) TO PT-Stalemates(TMP)
+
+                 MOVE SwapName TO PT-Name(TMP2)
+                 MOVE SwapGames TO PT-Games(TMP2)
+                 MOVE SwapWins TO PT-Wins(TMP2)
+                 MOVE SwapLosses TO PT-Losses(TMP2)
+                 MOVE SwapStalemates TO PT-Stalemates(TMP2)
+               END-IF
+             END-PERFORM
+           END-PERFORM
+
+           MOVE "TREY'S DEV SHED TIC TAC TOE - LEADERBOARD" TO
+             LeaderRptRecord
+           WRITE LeaderRptRecord
+           MOVE SPACES TO LeaderRptRecord
+           WRITE LeaderRptRecord
+           MOVE "RANK NAME                 GP   W   L   S  WIN%" TO
+             LeaderRptRecord
+           WRITE LeaderRptRecord
+
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > PlayerCount
+             ADD 1 TO RankNum
+             IF PT-Games(TMP) > 0
+               COMPUTE WinPct = (PT-Wins(TMP) * 100) / PT-Games(TMP)
+             ELSE
+               MOVE 0 TO WinPct
+             END-IF
+
+             MOVE RankNum TO RD-Rank
+             MOVE PT-Name(TMP) TO RD-Name
+             MOVE PT-Games(TMP) TO RD-Games
+             MOVE PT-Wins(TMP) TO RD-Wins
+             MOVE PT-Losses(TMP) TO RD-Losses
+             MOVE PT-Stalemates(TMP) TO RD-Stalemates
+             MOVE WinPct TO RD-WinPct
+
+             WRITE LeaderRptRecord FROM ReportDetailLine
+           END-PERFORM.
+
+         Outro SECTION.
+           CLOSE GameLog-File
+           CLOSE LeaderRpt-File
+           DISPLAY PlayerCount " player(s) ranked - see LEADRPT".
+           STOP RUN.
+
+         TallyResult SECTION.
+           MOVE 0 TO FoundIndex
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > PlayerCount OR
+             FoundIndex NOT = 0
+             IF PT-Name(TMP) = WorkPlayerName
+               MOVE TMP TO FoundIndex
+             END-IF
+           END-PERFORM
+
+           IF FoundIndex = 0
+             IF PlayerCount >= PT-Max-Entries
+               DISPLAY "WARNING: player table full (" PT-Max-Entries
+                 ") - skipping " WorkPlayerName
+             ELSE
+               ADD 1 TO PlayerCount
+               MOVE PlayerCount TO FoundIndex
+               MOVE WorkPlayerName TO PT-Name(FoundIndex)
+             END-IF
+           END-IF
+
+           IF FoundIndex NOT = 0
+             ADD 1 TO PT-Games(FoundIndex)
+             EVALUATE TRUE
+               WHEN WorkWin ADD 1 TO PT-Wins(FoundIndex)
+               WHEN WorkLoss ADD 1 TO PT-Losses(FoundIndex)
+               WHEN WorkStalemate ADD 1 TO PT-Stalemates(FoundIndex)
+             END-EVALUATE
+           END-IF.
