@@ -2,13 +2,59 @@
        PROGRAM-ID. tictactoe.
        AUTHOR. Trey Bastian.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GameLog-File ASSIGN TO GAMELOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GameLogFileStatus.
+
+           SELECT Stats-File ASSIGN TO STATS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StatsFileStatus.
+
+           SELECT Restart-File ASSIGN TO RESTART
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RestartFileStatus.
+
+           SELECT ScoreCard-File ASSIGN TO SCORECARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ScoreCardFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GameLog-File.
+           COPY GAMELOG.
+
+       FD  Stats-File.
+           COPY GAMESTAT.
+
+       FD  Restart-File.
+           COPY GAMERSRT.
+
+       FD  ScoreCard-File.
+           COPY SCORECRD.
+
        WORKING-STORAGE SECTION.
+       COPY GAMECFG.
+
+       01 GameLogFileStatus PIC XX VALUE SPACES.
+       01 StatsFileStatus PIC XX VALUE SPACES.
+       01 RestartFileStatus PIC XX VALUE SPACES.
+       01 ScoreCardFileStatus PIC XX VALUE SPACES.
+       01 ReloadAnswer PIC X VALUE "N".
+           88 ReloadRequested VALUE "Y" "y".
+       01 MoveNumber PIC 9(02) VALUE ZERO.
        01 Player.
          02 Player1.
              03 Turn PIC 9 value 1.
+             03 Name PIC X(20) VALUE "PLAYER 1".
+             03 InvalidMoves PIC 9(02) VALUE ZERO.
          02 Player2.
              03 Turn PIC 9 VALUE ZEROS.
+             03 Name PIC X(20) VALUE "PLAYER 2".
+                 88 ComputerOpponent VALUE "COMPUTER".
+             03 InvalidMoves PIC 9(02) VALUE ZERO.
          02 PlayerMove PIC 99 VALUE ZEROS.
                88 ValidInput VALUE 1 THRU 9.
          02 Won PIC 9 VALUE ZERO.
@@ -26,21 +72,72 @@
        01 TMP4 PIC 99 VALUE 0.
        01 BoardHasBlanks PIC 9 VALUE 0.
 
+       01 TodaysDate PIC X(08) VALUE SPACES.
+       01 TimeOfDay PIC X(08) VALUE SPACES.
+       01 WinnerLine PIC X(40) VALUE SPACES.
+       01 ScoreCardLine PIC X(80) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
          Intro SECTION.
          DISPLAY "Welcome to Trey's Dev Shed Tic Tac Toe Extravaganza!".
 
          Setup SECTION.
-           MOVE 2 TO Score OF Board(1).
-           MOVE 7 TO Score OF Board(2).
-           MOVE 6 TO Score OF Board(3).
-           MOVE 9 TO Score OF Board(4).
-           MOVE 5 TO Score OF Board(5).
-           MOVE 1 TO Score OF Board(6).
-           Move 4 TO Score OF Board(7).
-           MOVE 3 TO Score OF Board(8).
-           MOVE 8 TO Score OF Board(9).
+           OPEN INPUT Stats-File
+           IF StatsFileStatus = "00"
+             READ Stats-File
+             IF StatsFileStatus NOT = "00"
+               MOVE ZEROS TO GameStatsRecord
+             END-IF
+             CLOSE Stats-File
+           ELSE
+             MOVE ZEROS TO GameStatsRecord
+           END-IF
+
+           DISPLAY "Reload a saved game from RESTART file? (Y/N): "
+             WITH NO ADVANCING
+           ACCEPT ReloadAnswer
+
+           IF ReloadRequested
+             OPEN INPUT Restart-File
+             IF RestartFileStatus = "00"
+               PERFORM UNTIL RestartFileStatus NOT = "00"
+                 READ Restart-File
+                 IF RestartFileStatus = "00"
+                   ADD 1 TO MoveNumber
+                   IF RS-Player = 1
+                     MOVE "X" TO State OF Board(RS-Cell)
+                     MOVE 0 TO Turn OF Player1
+                     MOVE 1 TO Turn OF Player2
+                   ELSE
+                     MOVE "O" TO State OF Board(RS-Cell)
+                     MOVE 1 TO Turn OF Player1
+                     MOVE 0 TO Turn OF Player2
+                   END-IF
+                 END-IF
+               END-PERFORM
+               CLOSE Restart-File
+             END-IF
+             OPEN EXTEND Restart-File
+             IF RestartFileStatus NOT = "00"
+               OPEN OUTPUT Restart-File
+             END-IF
+           ELSE
+             OPEN OUTPUT Restart-File
+           END-IF
+
+           DISPLAY "Enter Player 1's name: " WITH NO ADVANCING
+           ACCEPT Name OF Player1
+
+           DISPLAY "Enter Player 2's name (or COMPUTER to play solo): "
+             WITH NO ADVANCING
+           ACCEPT Name OF Player2
+
+           PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > GC-Board-Size
+             MOVE GC-Magic-Score-Tbl(TMP) TO Score OF Board(TMP)
+           END-PERFORM
+
+           PERFORM CheckWinners.
 
          Game SECTION.
              PERFORM UNTIL Player1Win OR Player2Win OR Stalemate
@@ -63,72 +160,277 @@
                END-PERFORM
                DISPLAY "---------------"
 
-               PERFORM UNTIL ValidInput             
+               PERFORM UNTIL ValidInput
+                 IF ComputerOpponent AND Turn OF Player2 = 1 THEN
+                   PERFORM ComputerTurn
+                 ELSE
                  IF Turn OF Player1 = 1 THEN
-                 DISPLAY "Player 1 " WITH NO ADVANCING
+                 DISPLAY Name OF Player1 " " WITH NO ADVANCING
                ELSE
-                 DISPLAY "Player 2 " WITH NO ADVANCING
+                 DISPLAY Name OF Player2 " " WITH NO ADVANCING
                END-IF
 
                DISPLAY "make your move [1-9]: " WITH NO ADVANCING
-               ACCEPT PlayerMove 
+               ACCEPT PlayerMove
+               END-IF
 
                IF ValidInput THEN
                  
                  IF State OF Board(PlayerMove) EQUAL "N"
                    EVALUATE 1 
                      WHEN Turn OF Player1
-                       Move "X" TO State OF Board(PlayerMove) 
+                       Move "X" TO State OF Board(PlayerMove)
+
+                       ADD 1 TO MoveNumber
+                       MOVE MoveNumber TO RS-Move-Num
+                       MOVE 1 TO RS-Player
+                       MOVE PlayerMove TO RS-Cell
+                       WRITE RestartRecord
 
                        MOVE 0 TO Turn OF Player1
                        MOVE 1 TO Turn OF PLayer2
 
                      WHEN Turn OF Player2
-                       MOVE "O" TO State OF Board(PlayerMove) 
+                       MOVE "O" TO State OF Board(PlayerMove)
+
+                       ADD 1 TO MoveNumber
+                       MOVE MoveNumber TO RS-Move-Num
+                       MOVE 2 TO RS-Player
+                       MOVE PlayerMove TO RS-Cell
+                       WRITE RestartRecord
 
                        MOVE 1 TO Turn OF Player1
                        MOVE 0 TO Turn OF Player2
                     END-EVALUATE
                  ELSE
                    MOVE 0 TO PlayerMove
+                   IF Turn OF Player1 = 1
+                     ADD 1 TO InvalidMoves OF Player1
+                   ELSE
+                     ADD 1 TO InvalidMoves OF Player2
+                   END-IF
                    DISPLAY "Invalid Move, Please Try Again"
                ELSE
+                 IF Turn OF Player1 = 1
+                   ADD 1 TO InvalidMoves OF Player1
+                 ELSE
+                   ADD 1 TO InvalidMoves OF Player2
+                 END-IF
                  DISPLAY "Invalid Move, Please Try Again"
                END-IF
              END-PERFORM
              MOVE 0 TO PlayerMove
 
-      * Check Winners
+             PERFORM CheckWinners
+
+             END-PERFORM.
+
+             CLOSE Restart-File
+             OPEN OUTPUT Restart-File
+             CLOSE Restart-File.
+
+         Outro SECTION.
+             EVALUATE TRUE
+               WHEN Player1Win
+                 DISPLAY "CONGRATS " Name OF Player1 " Has Won!"
+               WHEN Player2Win
+                 DISPLAY "CONGRATS " Name OF Player2 " Has Won!"
+               WHEN Stalemate DISPLAY "No one won!"
+              END-EVALUATE
+
+              DISPLAY Name OF Player1 " had " InvalidMoves OF Player1
+                " invalid move attempt(s)"
+              DISPLAY Name OF Player2 " had " InvalidMoves OF Player2
+                " invalid move attempt(s)"
+
+              EVALUATE TRUE
+                WHEN Player1Win ADD 1 TO GS-Player1-Wins
+                WHEN Player2Win ADD 1 TO GS-Player2-Wins
+                WHEN Stalemate ADD 1 TO GS-Stalemates
+              END-EVALUATE
+              OPEN OUTPUT Stats-File
+              IF StatsFileStatus NOT = "00"
+                DISPLAY "Unable to open STATS - status " StatsFileStatus
+              ELSE
+                WRITE GameStatsRecord
+                CLOSE Stats-File
+              END-IF
+
+              ACCEPT TodaysDate FROM DATE YYYYMMDD
+              ACCEPT TimeOfDay FROM TIME
+
+              MOVE TodaysDate TO GL-Date
+              MOVE TimeOfDay TO GL-Time
+              MOVE Name OF Player1 TO GL-Player1-Name
+              MOVE Name OF Player2 TO GL-Player2-Name
+              MOVE SPACES TO GL-Board
+              PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9
+                MOVE State OF Board(TMP) TO GL-Board(TMP:1)
+              END-PERFORM
+              MOVE Won TO GL-Outcome
+
+              OPEN EXTEND GameLog-File
+              IF GameLogFileStatus NOT = "00"
+                OPEN OUTPUT GameLog-File
+              END-IF
+              WRITE GameLogRecord
+              CLOSE GameLog-File
+
+              EVALUATE TRUE
+                WHEN Player1Win
+                  STRING "CONGRATS " Name OF Player1 " Has Won!"
+                    DELIMITED BY SIZE INTO WinnerLine
+                WHEN Player2Win
+                  STRING "CONGRATS " Name OF Player2 " Has Won!"
+                    DELIMITED BY SIZE INTO WinnerLine
+                WHEN Stalemate
+                  MOVE "No one won!" TO WinnerLine
+              END-EVALUATE
+
+              OPEN EXTEND ScoreCard-File
+              IF ScoreCardFileStatus NOT = "00"
+                OPEN OUTPUT ScoreCard-File
+              END-IF
+
+              MOVE SPACES TO ScoreCardLine
+              STRING "TIC TAC TOE SCORECARD - " TodaysDate " " TimeOfDay
+                DELIMITED BY SIZE INTO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+
+              MOVE SPACES TO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+
+              STRING " " State OF Board(1) " | " State OF Board(2)
+                " | " State OF Board(3) DELIMITED BY SIZE
+                INTO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+              MOVE "-----------" TO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+
+              MOVE SPACES TO ScoreCardLine
+              STRING " " State OF Board(4) " | " State OF Board(5)
+                " | " State OF Board(6) DELIMITED BY SIZE
+                INTO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+              MOVE "-----------" TO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+
+              MOVE SPACES TO ScoreCardLine
+              STRING " " State OF Board(7) " | " State OF Board(8)
+                " | " State OF Board(9) DELIMITED BY SIZE
+                INTO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+
+              MOVE SPACES TO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+              WRITE ScoreCardRecord FROM WinnerLine
+              MOVE SPACES TO ScoreCardLine
+              WRITE ScoreCardRecord FROM ScoreCardLine
+
+              CLOSE ScoreCard-File
+
+              STOP RUN.
+
+         ComputerTurn SECTION.
+      * Picks Player 2's cell off the magic-square Board/Score layout
+      * built in Setup SECTION: win if possible, else block Player 1,
+      * else take the center, else the first open cell.
+             MOVE 0 TO PlayerMove
+             PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9 OR
+               PlayerMove NOT = 0
+               IF State OF Board(TMP) = "N"
+                 PERFORM VARYING TMP2 FROM 1 BY 1 UNTIL TMP2 > 9 OR
+                   PlayerMove NOT = 0
+                   IF TMP2 NOT = TMP AND State OF Board(TMP2) = "O"
+                     PERFORM VARYING TMP3 FROM 1 BY 1 UNTIL TMP3 > 9
+                       OR PlayerMove NOT = 0
+                       IF TMP3 NOT = TMP AND TMP3 NOT = TMP2 AND
+                         State OF Board(TMP3) = "O"
+                         COMPUTE TMP4 = Score OF Board(TMP) +
+                           Score OF Board(TMP2) + Score OF Board(TMP3)
+                         IF TMP4 = 15
+                           MOVE TMP TO PlayerMove
+                         END-IF
+                       END-IF
+                     END-PERFORM
+                   END-IF
+                 END-PERFORM
+               END-IF
+             END-PERFORM
+
+             IF PlayerMove = 0
+               PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9 OR
+                 PlayerMove NOT = 0
+                 IF State OF Board(TMP) = "N"
+                   PERFORM VARYING TMP2 FROM 1 BY 1 UNTIL TMP2 > 9 OR
+                     PlayerMove NOT = 0
+                     IF TMP2 NOT = TMP AND State OF Board(TMP2) = "X"
+                       PERFORM VARYING TMP3 FROM 1 BY 1 UNTIL TMP3 > 9
+                         OR PlayerMove NOT = 0
+                         IF TMP3 NOT = TMP AND TMP3 NOT = TMP2 AND
+                           State OF Board(TMP3) = "X"
+                           COMPUTE TMP4 = Score OF Board(TMP) +
+                             Score OF Board(TMP2) + Score OF Board(TMP3)
+                           IF TMP4 = 15
+                             MOVE TMP TO PlayerMove
+                           END-IF
+                         END-IF
+                       END-PERFORM
+                     END-IF
+                   END-PERFORM
+                 END-IF
+               END-PERFORM
+             END-IF
+
+             IF PlayerMove = 0 AND State OF Board(5) = "N"
+               MOVE 5 TO PlayerMove
+             END-IF
+
+             IF PlayerMove = 0
+               PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9 OR
+                 PlayerMove NOT = 0
+                 IF State OF Board(TMP) = "N"
+                   MOVE TMP TO PlayerMove
+                 END-IF
+               END-PERFORM
+             END-IF
+
+             DISPLAY Name OF Player2 " (computer) chooses " PlayerMove.
+
+         CheckWinners SECTION.
              MOVE 0 TO BoardHasBlanks
-             PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP = 9 OR
-               Player1Win OR Player2Win 
-               IF State of Board(TMP) = "N" THEN
+             PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9
+               IF State OF Board(TMP) = "N" THEN
                  MOVE 1 TO BoardHasBlanks
                END-IF
-               PERFORM VARYING TMP2 FROM 1 BY 1 UNTIL TMP2 = 9 OR
+             END-PERFORM
+
+             PERFORM VARYING TMP FROM 1 BY 1 UNTIL TMP > 9 OR
+               Player1Win OR Player2Win
+               PERFORM VARYING TMP2 FROM 1 BY 1 UNTIL TMP2 > 9 OR
                  Player1Win OR Player2Win
-                 PERFORM VARYING TMP3 FROM 1 BY 1 UNTIL TMP3 = 9 OR 
+                 PERFORM VARYING TMP3 FROM 1 BY 1 UNTIL TMP3 > 9 OR
                    Player1Win OR Player2Win
-                       
+
                    IF TMP NOT EQUAL TMP2 AND TMP NOT EQUAL TMP3 AND
                      TMP2 NOT EQUAL TMP3 THEN
 
                      ADD Score OF Board(TMP) TO Score OF Board(TMP2)
                      GIVING TMP4
                      ADD Score OF Board(TMP3) To TMP4
-                     IF TMP4 = 15 THEN 
-                       EVALUATE 0 
+                     IF TMP4 = 15 THEN
+                       EVALUATE 0
                          WHEN Turn OF Player1
-                           IF State OF Board(TMP) EQUAL "X" AND State 
-                             OF Board(TMP2) EQUAL "X" 
+                           IF State OF Board(TMP) EQUAL "X" AND State
+                             OF Board(TMP2) EQUAL "X"
                              AND STATE OF BOARD(TMP3) EQUAL "X" THEN
-                               SET Player1Win TO TRUE 
+                               SET Player1Win TO TRUE
                             END-IF
                          WHEN Turn OF Player2
-                           IF State OF Board(TMP) EQUAL "O" AND State 
-                             OF Board(TMP2) EQUAL "O" AND STATE 
+                           IF State OF Board(TMP) EQUAL "O" AND State
+                             OF Board(TMP2) EQUAL "O" AND STATE
                              OF BOARD(TMP3) EQUAL "O" THEN
-                             SET Player2Win TO TRUE 
+                             SET Player2Win TO TRUE
                            END-IF
                        END-EVALUATE
                     END-IF
@@ -137,16 +439,6 @@
                 END-PERFORM
               END-PERFORM
 
-              IF BoardHasBlanks = 0 THEN
+              IF BoardHasBlanks = 0 AND Won = 0 THEN
                 Set Stalemate to TRUE
-              END-IF
-                
-
-             END-PERFORM.
-         Outro SECTION.
-             EVALUATE TRUE
-               WHEN Player1Win DISPLAY "CONGRATS PLAYER 1 Has Won!"
-               WHEN Player2Win DISPLAY "CONGRATS PLAYER 2 Has Won!"
-               WHEN Stalemate DISPLAY "No one won!" 
-              END-EVALUATE
-              STOP RUN.
+              END-IF.
